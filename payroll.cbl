@@ -12,7 +12,27 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO "reports.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT TEMP-EMPLOYEE-FILE ASSIGN TO "temp_employee.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-CSV-FILE ASSIGN TO "employee_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-CSV-FILE ASSIGN TO "payroll_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MONTHLY-CSV-FILE ASSIGN TO DYNAMIC WS-MONTHLY-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT USER-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USER-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT BATCH-DRIVER-FILE ASSIGN TO "batch_driver.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-DRIVER-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "batch_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
@@ -38,12 +58,58 @@ IDENTIFICATION DIVISION.
        
        FD REPORT-FILE.
        01 REPORT-RECORD            PIC X(132).
-       
+
+       FD TEMP-EMPLOYEE-FILE.
+       01 TEMP-EMPLOYEE-RECORD.
+           05 TEMP-EMP-ID          PIC 9(5).
+           05 TEMP-EMP-NAME        PIC X(30).
+           05 TEMP-EMP-DEPT        PIC X(20).
+           05 TEMP-EMP-POS         PIC X(25).
+           05 TEMP-EMP-SALARY      PIC 9(7)V99.
+
+       FD EMPLOYEE-CSV-FILE.
+       01 EMPLOYEE-CSV-RECORD      PIC X(132).
+
+       FD PAYROLL-CSV-FILE.
+       01 PAYROLL-CSV-RECORD       PIC X(132).
+
+       FD MONTHLY-CSV-FILE.
+       01 MONTHLY-CSV-RECORD       PIC X(132).
+
+       FD USER-FILE.
+       01 USER-RECORD.
+           05 USER-USERNAME        PIC X(10).
+           05 USER-PASSWORD-HASH   PIC 9(10).
+           05 USER-ROLE            PIC X(10).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-USERNAME       PIC X(10).
+           05 AUDIT-ACTION         PIC X(30).
+           05 AUDIT-DATE           PIC X(8).
+           05 AUDIT-TIME           PIC X(6).
+
+       FD BATCH-DRIVER-FILE.
+       01 BATCH-DRIVER-RECORD.
+           05 BATCH-EMP-ID         PIC 9(5).
+           05 BATCH-DAYS           PIC 9(2).
+           05 BATCH-OT-HOURS       PIC 9(3)V99.
+           05 BATCH-BONUS          PIC 9(6)V99.
+           05 BATCH-DEDUCTIONS     PIC 9(6)V99.
+           05 BATCH-MONTH          PIC 9(2).
+           05 BATCH-YEAR           PIC 9(4).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-LAST-EMP-ID PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 WS-MENU-CHOICE           PIC 9.
        01 WS-CONTINUE              PIC X VALUE 'Y'.
+       01 WS-CONFIRM                PIC X VALUE 'N'.
        01 WS-EOF                   PIC X VALUE 'N'.
        01 WS-FOUND                 PIC X VALUE 'N'.
+       01 WS-PAYROLL-EXISTS        PIC X VALUE 'N'.
        01 WS-SEARCH-ID             PIC 9(5).
        01 WS-TEMP-RECORD.
            05 WS-TEMP-ID           PIC 9(5).
@@ -57,9 +123,33 @@ IDENTIFICATION DIVISION.
            05 WS-CALC-GROSS        PIC 9(7)V99.
            05 WS-CALC-TAX          PIC 9(6)V99.
            05 WS-CALC-NET          PIC 9(7)V99.
-           05 WS-OVERTIME-RATE     PIC 9(3)V99 VALUE 100.00.
-           05 WS-TAX-RATE          PIC V999 VALUE 0.10.
-       
+
+       *> Overtime is a multiplier of the employee's own derived hourly
+       *> rate: 1.5x for the first block of OT hours, 2x beyond that.
+       01 WS-OVERTIME-CALC-VARS.
+           05 WS-HOURLY-RATE           PIC 9(5)V9999.
+           05 WS-STANDARD-MONTHLY-HOURS PIC 9(3) VALUE 160.
+           05 WS-OT-THRESHOLD-HOURS    PIC 9(3)V99 VALUE 20.00.
+           05 WS-OT-RATE-1             PIC 9V99 VALUE 1.50.
+           05 WS-OT-RATE-2             PIC 9V99 VALUE 2.00.
+
+       *> Graduated withholding brackets: each entry's upper bound and
+       *> the rate applied to gross earned within that bracket only.
+       01 WS-TAX-BRACKET-VALUES.
+           05 FILLER PIC X(12) VALUE "002500000050".
+           05 FILLER PIC X(12) VALUE "007500000100".
+           05 FILLER PIC X(12) VALUE "015000000200".
+           05 FILLER PIC X(12) VALUE "999999999300".
+       01 WS-TAX-BRACKET-TABLE REDEFINES WS-TAX-BRACKET-VALUES.
+           05 WS-TAX-BRACKET OCCURS 4 TIMES.
+               10 WS-BRACKET-UPPER  PIC 9(7)V99.
+               10 WS-BRACKET-RATE   PIC V999.
+
+       01 WS-TAX-CALC-VARS.
+           05 WS-BRACKET-IDX        PIC 9(3).
+           05 WS-BRACKET-LOWER      PIC 9(7)V99.
+           05 WS-TAXABLE-AMOUNT     PIC 9(7)V99.
+
        01 WS-PAYROLL-INPUT.
            05 WS-INPUT-ID          PIC 9(5).
            05 WS-INPUT-DAYS        PIC 9(2).
@@ -77,10 +167,83 @@ IDENTIFICATION DIVISION.
        01 WS-AUTH-DATA.
            05 WS-USERNAME          PIC X(10).
            05 WS-PASSWORD          PIC X(10).
-           05 WS-VALID-USER        PIC X(10) VALUE "admin".
-           05 WS-VALID-PASS        PIC X(10) VALUE "payroll123".
            05 WS-AUTH-STATUS       PIC X VALUE 'N'.
-       
+           05 WS-CURRENT-USER      PIC X(10).
+           05 WS-CURRENT-ROLE      PIC X(10).
+
+       01 WS-USER-FILE-STATUS      PIC XX.
+       01 WS-AUDIT-FILE-STATUS     PIC XX.
+
+       01 WS-PASSWORD-HASH-VARS.
+           05 WS-COMPUTED-HASH     PIC 9(10).
+           05 WS-HASH-IDX          PIC 9(3).
+           05 WS-SAVED-PASSWORD    PIC X(10).
+
+       01 WS-AUDIT-VARS.
+           05 WS-AUDIT-ACTION      PIC X(30).
+           05 WS-CURRENT-DATETIME  PIC X(21).
+
+       01 WS-FILE-REPLACE.
+           05 WS-TEMP-FILE-NAME    PIC X(20) VALUE "temp_employee.dat".
+           05 WS-EMPLOYEE-FILE-NAME PIC X(20) VALUE "employee.dat".
+           05 WS-FILE-OP-RC        PIC S9(4) COMP-5.
+           05 WS-MONTHLY-CSV-FILENAME PIC X(30).
+
+       01 WS-EMPLOYEE-ARRAY.
+           05 WS-EMP-COUNT             PIC 9(5) VALUE 0.
+           05 WS-EMP-TABLE OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-EMP-COUNT.
+               10 WS-EMP-TAB-ID        PIC 9(5).
+               10 WS-EMP-TAB-NAME      PIC X(30).
+               10 WS-EMP-TAB-DEPT      PIC X(20).
+               10 WS-EMP-TAB-SALARY    PIC 9(7)V99.
+
+       01 WS-DEPT-SUMMARY-TABLE.
+           05 WS-DEPT-COUNT            PIC 9(3) VALUE 0.
+           05 WS-DEPT-FOUND            PIC X VALUE 'N'.
+           05 WS-DEPT-IDX              PIC 9(3).
+           05 WS-DEPT-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-DEPT-COUNT.
+               10 WS-DEPT-NAME         PIC X(20).
+               10 WS-DEPT-EMP-COUNT    PIC 9(5).
+               10 WS-DEPT-TOTAL-SALARY PIC 9(9)V99.
+
+       01 WS-YTD-SUMMARY-TABLE.
+           05 WS-YTD-COUNT             PIC 9(5) VALUE 0.
+           05 WS-YTD-FOUND             PIC X VALUE 'N'.
+           05 WS-YTD-IDX               PIC 9(5).
+           05 WS-YTD-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-YTD-COUNT.
+               10 WS-YTD-EMP-ID        PIC 9(5).
+               10 WS-YTD-GROSS         PIC 9(9)V99.
+               10 WS-YTD-TAX           PIC 9(9)V99.
+               10 WS-YTD-NET           PIC 9(9)V99.
+
+       01 WS-RECON-TABLE.
+           05 WS-RECON-COUNT           PIC 9(5) VALUE 0.
+           05 WS-RECON-FOUND           PIC X VALUE 'N'.
+           05 WS-RECON-IDX             PIC 9(5).
+           05 WS-RECON-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-RECON-COUNT.
+               10 WS-RECON-EMP-ID      PIC 9(5).
+
+       01 WS-BATCH-VARS.
+           05 WS-CHECKPOINT-FILE-STATUS PIC XX.
+           05 WS-BATCH-DRIVER-FILE-STATUS PIC XX.
+           05 WS-CHECKPOINT-EMP-ID     PIC 9(5) VALUE 0.
+           05 WS-SKIP-MODE             PIC X VALUE 'N'.
+           05 WS-CHECKPOINT-FOUND      PIC X VALUE 'N'.
+           05 WS-BATCH-PROCESSED       PIC 9(5) VALUE 0.
+
+       01 WS-SORT-VARIABLES.
+           05 WS-I                     PIC 9(5).
+           05 WS-J                     PIC 9(5).
+           05 WS-TEMP-EMP-RECORD.
+               10 WS-TEMP-EMP-ID       PIC 9(5).
+               10 WS-TEMP-EMP-NAME     PIC X(30).
+               10 WS-TEMP-EMP-DEPT     PIC X(20).
+               10 WS-TEMP-EMP-SALARY   PIC 9(7)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM DISPLAY-HEADER
@@ -103,16 +266,86 @@ IDENTIFICATION DIVISION.
            ACCEPT WS-USERNAME
            DISPLAY "Enter Password: " WITH NO ADVANCING
            ACCEPT WS-PASSWORD
-           
-           IF WS-USERNAME = WS-VALID-USER AND 
-              WS-PASSWORD = WS-VALID-PASS
-               MOVE 'Y' TO WS-AUTH-STATUS
-               DISPLAY "Login Successful!"
+
+           MOVE 'N' TO WS-AUTH-STATUS
+           OPEN INPUT USER-FILE
+           IF WS-USER-FILE-STATUS = "35"
+               CLOSE USER-FILE
+               MOVE WS-PASSWORD TO WS-SAVED-PASSWORD
+               PERFORM SEED-DEFAULT-USERS
+               MOVE WS-SAVED-PASSWORD TO WS-PASSWORD
+               OPEN INPUT USER-FILE
+           END-IF
+
+           PERFORM COMPUTE-PASSWORD-HASH
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ USER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF USER-USERNAME = WS-USERNAME AND
+                          USER-PASSWORD-HASH = WS-COMPUTED-HASH
+                           MOVE 'Y' TO WS-AUTH-STATUS
+                           MOVE USER-USERNAME TO WS-CURRENT-USER
+                           MOVE USER-ROLE TO WS-CURRENT-ROLE
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE USER-FILE
+           MOVE 'N' TO WS-EOF
+
+           IF WS-AUTH-STATUS = 'Y'
+               DISPLAY "Login Successful! Role: " WS-CURRENT-ROLE
                DISPLAY " "
+               MOVE "LOGIN" TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-LOG
            ELSE
                DISPLAY "Invalid Credentials. Access Denied."
-               MOVE 'N' TO WS-AUTH-STATUS
            END-IF.
+
+       SEED-DEFAULT-USERS.
+           OPEN OUTPUT USER-FILE
+           MOVE "admin" TO WS-PASSWORD
+           PERFORM COMPUTE-PASSWORD-HASH
+           MOVE "admin" TO USER-USERNAME
+           MOVE WS-COMPUTED-HASH TO USER-PASSWORD-HASH
+           MOVE "ADMIN" TO USER-ROLE
+           WRITE USER-RECORD
+
+           MOVE "clerk" TO WS-PASSWORD
+           PERFORM COMPUTE-PASSWORD-HASH
+           MOVE "clerk" TO USER-USERNAME
+           MOVE WS-COMPUTED-HASH TO USER-PASSWORD-HASH
+           MOVE "CLERK" TO USER-ROLE
+           WRITE USER-RECORD
+           CLOSE USER-FILE.
+
+       COMPUTE-PASSWORD-HASH.
+           MOVE 0 TO WS-COMPUTED-HASH
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 10
+               COMPUTE WS-COMPUTED-HASH =
+                   FUNCTION MOD((WS-COMPUTED-HASH * 31) +
+                       FUNCTION ORD(WS-PASSWORD(WS-HASH-IDX:1)),
+                       9999999999)
+           END-PERFORM.
+
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           MOVE WS-CURRENT-USER TO AUDIT-USERNAME
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-CURRENT-DATETIME(1:8) TO AUDIT-DATE
+           MOVE WS-CURRENT-DATETIME(9:6) TO AUDIT-TIME
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
        
        MAIN-MENU-LOOP.
            PERFORM DISPLAY-MAIN-MENU
@@ -125,23 +358,29 @@ IDENTIFICATION DIVISION.
                WHEN 3
                    PERFORM REPORTS-MODULE
                WHEN 4
+                   PERFORM EXPORT-TO-CSV
+               WHEN 5
+                   PERFORM BATCH-PAYROLL-RUN
+               WHEN 6
                    MOVE 'N' TO WS-CONTINUE
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
            END-EVALUATE.
-       
+
        DISPLAY-MAIN-MENU.
            DISPLAY " "
            DISPLAY "=================== MAIN MENU ==================="
            DISPLAY "1. Employee Management"
            DISPLAY "2. Payroll Processing"
            DISPLAY "3. Reports and Queries"
-           DISPLAY "4. Exit System"
+           DISPLAY "4. Data Export (CSV)"
+           DISPLAY "5. Batch Payroll Processing"
+           DISPLAY "6. Exit System"
            DISPLAY "=================================================="
            DISPLAY " ".
-       
+
        GET-MENU-CHOICE.
-           DISPLAY "Enter your choice (1-4): " WITH NO ADVANCING
+           DISPLAY "Enter your choice (1-6): " WITH NO ADVANCING
            ACCEPT WS-MENU-CHOICE.
        
        EMPLOYEE-MANAGEMENT.
@@ -163,9 +402,9 @@ IDENTIFICATION DIVISION.
                WHEN 2
                    PERFORM SEARCH-EMPLOYEE
                WHEN 3
-                   PERFORM UPDATE-EMPLOYEE
+                   PERFORM UPDATE-EMPLOYEE-ENHANCED
                WHEN 4
-                   PERFORM DELETE-EMPLOYEE
+                   PERFORM DELETE-EMPLOYEE-ENHANCED
                WHEN 5
                    PERFORM LIST-ALL-EMPLOYEES
                WHEN 6
@@ -208,7 +447,10 @@ IDENTIFICATION DIVISION.
            
            WRITE EMPLOYEE-RECORD
            CLOSE EMPLOYEE-FILE
-           
+
+           MOVE "ADD-EMPLOYEE" TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-LOG
+
            DISPLAY "Employee added successfully!"
            DISPLAY " ".
        
@@ -268,26 +510,153 @@ IDENTIFICATION DIVISION.
            DISPLAY "======================================"
            DISPLAY " ".
        
-       UPDATE-EMPLOYEE.
+       UPDATE-EMPLOYEE-ENHANCED.
            DISPLAY " "
            DISPLAY "========== UPDATE EMPLOYEE =========="
            DISPLAY "Enter Employee ID to update: " WITH NO ADVANCING
            ACCEPT WS-SEARCH-ID
-           
-           DISPLAY "Feature under development."
-           DISPLAY "Use Delete and Add for now."
+
+           MOVE 'N' TO WS-FOUND
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT TEMP-EMPLOYEE-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF EMP-ID = WS-SEARCH-ID
+                           MOVE 'Y' TO WS-FOUND
+                           PERFORM DISPLAY-CURRENT-EMPLOYEE
+                           PERFORM GET-UPDATED-EMPLOYEE-DATA
+                           PERFORM WRITE-UPDATED-EMPLOYEE
+                       ELSE
+                           WRITE TEMP-EMPLOYEE-RECORD FROM EMPLOYEE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE TEMP-EMPLOYEE-FILE
+
+           IF WS-FOUND = 'Y'
+               PERFORM REPLACE-ORIGINAL-FILE
+               DISPLAY "Employee updated successfully!"
+               MOVE "UPDATE-EMPLOYEE-ENHANCED" TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-LOG
+           ELSE
+               DISPLAY "Employee not found."
+               PERFORM DISCARD-TEMP-EMPLOYEE-FILE
+           END-IF
+
+           MOVE 'N' TO WS-EOF.
+
+       DISPLAY-CURRENT-EMPLOYEE.
+           DISPLAY " "
+           DISPLAY "Current Employee Details:"
+           DISPLAY "ID: " EMP-ID
+           DISPLAY "Name: " EMP-NAME
+           DISPLAY "Department: " EMP-DEPARTMENT
+           DISPLAY "Position: " EMP-POSITION
+           DISPLAY "Base Salary: $" EMP-BASE-SALARY
            DISPLAY " ".
-       
-       DELETE-EMPLOYEE.
+
+       GET-UPDATED-EMPLOYEE-DATA.
+           DISPLAY "Enter new details (press ENTER to keep current):"
+
+           DISPLAY "New Name [" EMP-NAME "]: " WITH NO ADVANCING
+           ACCEPT WS-TEMP-NAME
+           IF WS-TEMP-NAME NOT = SPACES
+               MOVE WS-TEMP-NAME TO EMP-NAME
+           END-IF
+
+           DISPLAY "New Department [" EMP-DEPARTMENT "]: " WITH NO ADVANCING
+           ACCEPT WS-TEMP-DEPT
+           IF WS-TEMP-DEPT NOT = SPACES
+               MOVE WS-TEMP-DEPT TO EMP-DEPARTMENT
+           END-IF
+
+           DISPLAY "New Position [" EMP-POSITION "]: " WITH NO ADVANCING
+           ACCEPT WS-TEMP-POS
+           IF WS-TEMP-POS NOT = SPACES
+               MOVE WS-TEMP-POS TO EMP-POSITION
+           END-IF
+
+           DISPLAY "New Base Salary [" EMP-BASE-SALARY "]: "
+                   WITH NO ADVANCING
+           ACCEPT WS-TEMP-SALARY
+           IF WS-TEMP-SALARY NOT = 0
+               MOVE WS-TEMP-SALARY TO EMP-BASE-SALARY
+           END-IF.
+
+       WRITE-UPDATED-EMPLOYEE.
+           WRITE TEMP-EMPLOYEE-RECORD FROM EMPLOYEE-RECORD.
+
+       REPLACE-ORIGINAL-FILE.
+           CALL "CBL_RENAME_FILE" USING WS-TEMP-FILE-NAME
+                                        WS-EMPLOYEE-FILE-NAME
+               RETURNING WS-FILE-OP-RC
+           IF WS-FILE-OP-RC = 0
+               DISPLAY "employee.dat updated."
+           ELSE
+               DISPLAY "ERROR: could not replace employee.dat (RC="
+                       WS-FILE-OP-RC "). Your changes remain in "
+                       WS-TEMP-FILE-NAME "."
+           END-IF.
+
+       DISCARD-TEMP-EMPLOYEE-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-TEMP-FILE-NAME
+               RETURNING WS-FILE-OP-RC.
+
+       DELETE-EMPLOYEE-ENHANCED.
            DISPLAY " "
            DISPLAY "========== DELETE EMPLOYEE =========="
            DISPLAY "Enter Employee ID to delete: " WITH NO ADVANCING
            ACCEPT WS-SEARCH-ID
-           
-           DISPLAY "Feature under development."
-           DISPLAY "Manual file editing required."
-           DISPLAY " ".
-       
+
+           MOVE 'N' TO WS-FOUND
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT TEMP-EMPLOYEE-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF EMP-ID = WS-SEARCH-ID
+                           MOVE 'Y' TO WS-FOUND
+                           DISPLAY "Employee " EMP-NAME " will be deleted."
+                           DISPLAY "Confirm deletion (Y/N): "
+                                   WITH NO ADVANCING
+                           ACCEPT WS-CONFIRM
+                           IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+                               DISPLAY "Employee deleted."
+                           ELSE
+                               WRITE TEMP-EMPLOYEE-RECORD FROM EMPLOYEE-RECORD
+                               DISPLAY "Deletion cancelled."
+                           END-IF
+                       ELSE
+                           WRITE TEMP-EMPLOYEE-RECORD FROM EMPLOYEE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE TEMP-EMPLOYEE-FILE
+
+           IF WS-FOUND = 'Y'
+               PERFORM REPLACE-ORIGINAL-FILE
+               IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+                   MOVE "DELETE-EMPLOYEE-ENHANCED" TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-LOG
+               END-IF
+           ELSE
+               DISPLAY "Employee not found."
+               PERFORM DISCARD-TEMP-EMPLOYEE-FILE
+           END-IF
+
+           MOVE 'N' TO WS-EOF.
+
        LIST-ALL-EMPLOYEES.
            DISPLAY " "
            DISPLAY "========== ALL EMPLOYEES =========="
@@ -339,15 +708,20 @@ IDENTIFICATION DIVISION.
            
            PERFORM CALCULATE-PAYROLL
            PERFORM SAVE-PAYROLL-RECORD
-           
-           DISPLAY " "
-           DISPLAY "========== PAYROLL CALCULATION =========="
-           DISPLAY "Employee ID: " WS-INPUT-ID
-           DISPLAY "Gross Salary: $" WS-CALC-GROSS
-           DISPLAY "Tax (10%): $" WS-CALC-TAX
-           DISPLAY "Net Salary: $" WS-CALC-NET
-           DISPLAY "========================================"
-           DISPLAY " ".
+
+           IF WS-PAYROLL-EXISTS = 'N'
+               MOVE "PAYROLL-PROCESSING" TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-LOG
+
+               DISPLAY " "
+               DISPLAY "========== PAYROLL CALCULATION =========="
+               DISPLAY "Employee ID: " WS-INPUT-ID
+               DISPLAY "Gross Salary: $" WS-CALC-GROSS
+               DISPLAY "Tax (graduated): $" WS-CALC-TAX
+               DISPLAY "Net Salary: $" WS-CALC-NET
+               DISPLAY "========================================"
+               DISPLAY " "
+           END-IF.
        
        CHECK-EMPLOYEE-EXISTS.
            MOVE 'N' TO WS-FOUND
@@ -366,37 +740,217 @@ IDENTIFICATION DIVISION.
            END-PERFORM
            CLOSE EMPLOYEE-FILE
            MOVE 'N' TO WS-EOF.
-       
+
+       CHECK-PAYROLL-RECORD-EXISTS.
+           MOVE 'N' TO WS-PAYROLL-EXISTS
+           OPEN INPUT PAYROLL-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PAYROLL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF PAY-EMP-ID = WS-INPUT-ID AND
+                          PAY-MONTH = WS-INPUT-MONTH AND
+                          PAY-YEAR = WS-INPUT-YEAR
+                           MOVE 'Y' TO WS-PAYROLL-EXISTS
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PAYROLL-FILE
+           MOVE 'N' TO WS-EOF.
+
        CALCULATE-PAYROLL.
-           COMPUTE WS-CALC-OVERTIME-PAY = 
-               WS-INPUT-OT-HOURS * WS-OVERTIME-RATE
-           
-           COMPUTE WS-CALC-GROSS = 
+           PERFORM CALCULATE-OVERTIME-PAY
+
+           COMPUTE WS-CALC-GROSS =
                WS-TEMP-SALARY + WS-CALC-OVERTIME-PAY + WS-INPUT-BONUS
-           
-           COMPUTE WS-CALC-TAX = WS-CALC-GROSS * WS-TAX-RATE
-           
-           COMPUTE WS-CALC-NET = 
+
+           PERFORM CALCULATE-GRADUATED-TAX
+
+           COMPUTE WS-CALC-NET =
                WS-CALC-GROSS - WS-CALC-TAX - WS-INPUT-DEDUCTIONS.
-       
+
+       CALCULATE-OVERTIME-PAY.
+           COMPUTE WS-HOURLY-RATE ROUNDED =
+               WS-TEMP-SALARY / WS-STANDARD-MONTHLY-HOURS
+
+           IF WS-INPUT-OT-HOURS <= WS-OT-THRESHOLD-HOURS
+               COMPUTE WS-CALC-OVERTIME-PAY ROUNDED =
+                   WS-INPUT-OT-HOURS * WS-HOURLY-RATE * WS-OT-RATE-1
+           ELSE
+               COMPUTE WS-CALC-OVERTIME-PAY ROUNDED =
+                   (WS-OT-THRESHOLD-HOURS * WS-HOURLY-RATE * WS-OT-RATE-1)
+                   + ((WS-INPUT-OT-HOURS - WS-OT-THRESHOLD-HOURS)
+                      * WS-HOURLY-RATE * WS-OT-RATE-2)
+           END-IF.
+
+       CALCULATE-GRADUATED-TAX.
+           MOVE 0 TO WS-CALC-TAX
+           MOVE 0 TO WS-BRACKET-LOWER
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                   UNTIL WS-BRACKET-IDX > 4
+                      OR WS-BRACKET-LOWER >= WS-CALC-GROSS
+               IF WS-CALC-GROSS > WS-BRACKET-UPPER(WS-BRACKET-IDX)
+                   COMPUTE WS-TAXABLE-AMOUNT =
+                       WS-BRACKET-UPPER(WS-BRACKET-IDX) - WS-BRACKET-LOWER
+               ELSE
+                   COMPUTE WS-TAXABLE-AMOUNT =
+                       WS-CALC-GROSS - WS-BRACKET-LOWER
+               END-IF
+               COMPUTE WS-CALC-TAX = WS-CALC-TAX +
+                   (WS-TAXABLE-AMOUNT * WS-BRACKET-RATE(WS-BRACKET-IDX))
+               MOVE WS-BRACKET-UPPER(WS-BRACKET-IDX) TO WS-BRACKET-LOWER
+           END-PERFORM.
+
        SAVE-PAYROLL-RECORD.
-           OPEN EXTEND PAYROLL-FILE
-           MOVE WS-INPUT-ID TO PAY-EMP-ID
-           MOVE WS-INPUT-DAYS TO PAY-DAYS-WORKED
-           MOVE WS-INPUT-OT-HOURS TO PAY-OVERTIME-HOURS
-           MOVE WS-INPUT-BONUS TO PAY-BONUS
-           MOVE WS-INPUT-DEDUCTIONS TO PAY-DEDUCTIONS
-           MOVE WS-CALC-TAX TO PAY-TAX
-           MOVE WS-CALC-GROSS TO PAY-GROSS-SALARY
-           MOVE WS-CALC-NET TO PAY-NET-SALARY
-           MOVE WS-INPUT-MONTH TO PAY-MONTH
-           MOVE WS-INPUT-YEAR TO PAY-YEAR
-           
-           WRITE PAYROLL-RECORD
-           CLOSE PAYROLL-FILE
-           
-           DISPLAY "Payroll record saved successfully!".
-       
+           PERFORM CHECK-PAYROLL-RECORD-EXISTS
+           IF WS-PAYROLL-EXISTS = 'Y'
+               DISPLAY "Payroll record for Employee ID " WS-INPUT-ID
+                       ", " WS-INPUT-MONTH "/" WS-INPUT-YEAR
+                       " already exists - skipping duplicate."
+           ELSE
+               OPEN EXTEND PAYROLL-FILE
+               MOVE WS-INPUT-ID TO PAY-EMP-ID
+               MOVE WS-INPUT-DAYS TO PAY-DAYS-WORKED
+               MOVE WS-INPUT-OT-HOURS TO PAY-OVERTIME-HOURS
+               MOVE WS-INPUT-BONUS TO PAY-BONUS
+               MOVE WS-INPUT-DEDUCTIONS TO PAY-DEDUCTIONS
+               MOVE WS-CALC-TAX TO PAY-TAX
+               MOVE WS-CALC-GROSS TO PAY-GROSS-SALARY
+               MOVE WS-CALC-NET TO PAY-NET-SALARY
+               MOVE WS-INPUT-MONTH TO PAY-MONTH
+               MOVE WS-INPUT-YEAR TO PAY-YEAR
+
+               WRITE PAYROLL-RECORD
+               CLOSE PAYROLL-FILE
+
+               DISPLAY "Payroll record saved successfully!"
+           END-IF.
+
+       BATCH-PAYROLL-RUN.
+           DISPLAY " "
+           DISPLAY "========== BATCH PAYROLL PROCESSING =========="
+
+           OPEN INPUT BATCH-DRIVER-FILE
+           IF WS-BATCH-DRIVER-FILE-STATUS = "35"
+               DISPLAY "No batch driver file found (batch_driver.dat)."
+               DISPLAY "================================================"
+               DISPLAY " "
+           ELSE
+               CLOSE BATCH-DRIVER-FILE
+
+               MOVE 0 TO WS-CHECKPOINT-EMP-ID
+               MOVE 'N' TO WS-SKIP-MODE
+               MOVE 'N' TO WS-CHECKPOINT-FOUND
+               MOVE 0 TO WS-BATCH-PROCESSED
+
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CHECKPOINT-LAST-EMP-ID
+                               TO WS-CHECKPOINT-EMP-ID
+                           MOVE 'Y' TO WS-SKIP-MODE
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+
+               IF WS-SKIP-MODE = 'Y'
+                   DISPLAY "Resuming after Employee ID "
+                           WS-CHECKPOINT-EMP-ID
+                           " from prior checkpoint."
+
+                   OPEN INPUT BATCH-DRIVER-FILE
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ BATCH-DRIVER-FILE
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               IF BATCH-EMP-ID = WS-CHECKPOINT-EMP-ID
+                                   MOVE 'Y' TO WS-CHECKPOINT-FOUND
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE BATCH-DRIVER-FILE
+                   MOVE 'N' TO WS-EOF
+
+                   IF WS-CHECKPOINT-FOUND NOT = 'Y'
+                       DISPLAY "WARNING: checkpoint Employee ID "
+                               WS-CHECKPOINT-EMP-ID
+                               " was not found in the driver file - "
+                               "treating this as a fresh run and "
+                               "processing all records."
+                       MOVE 'N' TO WS-SKIP-MODE
+                   END-IF
+               END-IF
+
+               OPEN INPUT BATCH-DRIVER-FILE
+               IF WS-CHECKPOINT-FILE-STATUS NOT = "00" AND
+                  WS-CHECKPOINT-FILE-STATUS NOT = "35"
+                   DISPLAY "ERROR: could not read checkpoint file (status="
+                           WS-CHECKPOINT-FILE-STATUS "). Aborting batch "
+                           "run."
+               ELSE
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ BATCH-DRIVER-FILE
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               IF WS-SKIP-MODE = 'Y'
+                                   IF BATCH-EMP-ID = WS-CHECKPOINT-EMP-ID
+                                       MOVE 'N' TO WS-SKIP-MODE
+                                   END-IF
+                               ELSE
+                                   PERFORM PROCESS-BATCH-DRIVER-RECORD
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CALL "CBL_DELETE_FILE" USING "batch_checkpoint.dat"
+                       RETURNING WS-FILE-OP-RC
+               END-IF
+               CLOSE BATCH-DRIVER-FILE
+               MOVE 'N' TO WS-EOF
+
+               DISPLAY "Batch run complete. " WS-BATCH-PROCESSED
+                       " record(s) processed."
+               DISPLAY "================================================"
+               DISPLAY " "
+           END-IF.
+
+       PROCESS-BATCH-DRIVER-RECORD.
+           MOVE BATCH-EMP-ID TO WS-INPUT-ID
+           PERFORM CHECK-EMPLOYEE-EXISTS
+           IF WS-FOUND = 'N'
+               DISPLAY "  Skipping Employee ID " BATCH-EMP-ID
+                       " - not found in employee.dat"
+           ELSE
+               MOVE BATCH-DAYS TO WS-INPUT-DAYS
+               MOVE BATCH-OT-HOURS TO WS-INPUT-OT-HOURS
+               MOVE BATCH-BONUS TO WS-INPUT-BONUS
+               MOVE BATCH-DEDUCTIONS TO WS-INPUT-DEDUCTIONS
+               MOVE BATCH-MONTH TO WS-INPUT-MONTH
+               MOVE BATCH-YEAR TO WS-INPUT-YEAR
+
+               PERFORM CALCULATE-PAYROLL
+               PERFORM SAVE-PAYROLL-RECORD
+
+               MOVE BATCH-EMP-ID TO CHECKPOINT-LAST-EMP-ID
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+
+               IF WS-PAYROLL-EXISTS = 'N'
+                   ADD 1 TO WS-BATCH-PROCESSED
+
+                   MOVE "BATCH-PAYROLL-PROCESSING" TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-LOG
+
+                   DISPLAY "  Employee " BATCH-EMP-ID
+                           " processed - Net: $" WS-CALC-NET
+               END-IF
+           END-IF.
+
        REPORTS-MODULE.
            DISPLAY " "
            DISPLAY "========== REPORTS AND QUERIES =========="
@@ -404,21 +958,27 @@ IDENTIFICATION DIVISION.
            DISPLAY "2. Employee Salary Slip"
            DISPLAY "3. Top 5 Highest Paid Employees"
            DISPLAY "4. Department Summary"
-           DISPLAY "5. Return to Main Menu"
+           DISPLAY "5. Year-to-Date Summary"
+           DISPLAY "6. Reconcile Employees vs Payroll"
+           DISPLAY "7. Return to Main Menu"
            DISPLAY "========================================"
-           DISPLAY "Enter choice (1-5): " WITH NO ADVANCING
+           DISPLAY "Enter choice (1-7): " WITH NO ADVANCING
            ACCEPT WS-MENU-CHOICE
-           
+
            EVALUATE WS-MENU-CHOICE
                WHEN 1
                    PERFORM MONTHLY-PAYROLL-REPORT
                WHEN 2
                    PERFORM EMPLOYEE-SALARY-SLIP
                WHEN 3
-                   PERFORM TOP-EMPLOYEES-REPORT
+                   PERFORM TOP-EMPLOYEES-REPORT-ENHANCED
                WHEN 4
-                   PERFORM DEPARTMENT-SUMMARY
+                   PERFORM DEPARTMENT-SUMMARY-ENHANCED
                WHEN 5
+                   PERFORM YTD-SUMMARY-REPORT
+               WHEN 6
+                   PERFORM RECONCILE-EMPLOYEES-PAYROLL
+               WHEN 7
                    CONTINUE
                WHEN OTHER
                    DISPLAY "Invalid choice."
@@ -519,18 +1079,423 @@ IDENTIFICATION DIVISION.
            DISPLAY "===================================="
            DISPLAY " ".
        
-       TOP-EMPLOYEES-REPORT.
+       TOP-EMPLOYEES-REPORT-ENHANCED.
            DISPLAY " "
            DISPLAY "========== TOP 5 HIGHEST PAID =========="
-           DISPLAY "Feature under development."
-           DISPLAY "Requires sorting algorithm implementation."
+
+           PERFORM LOAD-EMPLOYEES-TO-ARRAY
+           PERFORM SORT-EMPLOYEES-BY-SALARY
+           PERFORM DISPLAY-TOP-5-EMPLOYEES
+
            DISPLAY "========================================"
            DISPLAY " ".
-       
-       DEPARTMENT-SUMMARY.
+
+       LOAD-EMPLOYEES-TO-ARRAY.
+           MOVE 0 TO WS-EMP-COUNT
+           OPEN INPUT EMPLOYEE-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-EMP-COUNT = 5000
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-EMP-COUNT
+                       MOVE EMP-ID TO WS-EMP-TAB-ID(WS-EMP-COUNT)
+                       MOVE EMP-NAME TO WS-EMP-TAB-NAME(WS-EMP-COUNT)
+                       MOVE EMP-DEPARTMENT TO WS-EMP-TAB-DEPT(WS-EMP-COUNT)
+                       MOVE EMP-BASE-SALARY TO WS-EMP-TAB-SALARY(WS-EMP-COUNT)
+               END-READ
+           END-PERFORM
+
+           IF WS-EOF NOT = 'Y' AND WS-EMP-COUNT = 5000
+               DISPLAY "WARNING: employee table limit (5000) reached - "
+               DISPLAY "some employees were left out of this report."
+           END-IF
+
+           CLOSE EMPLOYEE-FILE
+           MOVE 'N' TO WS-EOF.
+
+       SORT-EMPLOYEES-BY-SALARY.
+           *> Bubble Sort Algorithm (Descending Order)
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-EMP-COUNT - 1
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-EMP-COUNT - WS-I
+                   IF WS-EMP-TAB-SALARY(WS-J) < WS-EMP-TAB-SALARY(WS-J + 1)
+                       PERFORM SWAP-EMPLOYEES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-EMPLOYEES.
+           MOVE WS-EMP-TAB-ID(WS-J) TO WS-TEMP-EMP-ID
+           MOVE WS-EMP-TAB-NAME(WS-J) TO WS-TEMP-EMP-NAME
+           MOVE WS-EMP-TAB-DEPT(WS-J) TO WS-TEMP-EMP-DEPT
+           MOVE WS-EMP-TAB-SALARY(WS-J) TO WS-TEMP-EMP-SALARY
+
+           MOVE WS-EMP-TAB-ID(WS-J + 1) TO WS-EMP-TAB-ID(WS-J)
+           MOVE WS-EMP-TAB-NAME(WS-J + 1) TO WS-EMP-TAB-NAME(WS-J)
+           MOVE WS-EMP-TAB-DEPT(WS-J + 1) TO WS-EMP-TAB-DEPT(WS-J)
+           MOVE WS-EMP-TAB-SALARY(WS-J + 1) TO WS-EMP-TAB-SALARY(WS-J)
+
+           MOVE WS-TEMP-EMP-ID TO WS-EMP-TAB-ID(WS-J + 1)
+           MOVE WS-TEMP-EMP-NAME TO WS-EMP-TAB-NAME(WS-J + 1)
+           MOVE WS-TEMP-EMP-DEPT TO WS-EMP-TAB-DEPT(WS-J + 1)
+           MOVE WS-TEMP-EMP-SALARY TO WS-EMP-TAB-SALARY(WS-J + 1).
+
+       DISPLAY-TOP-5-EMPLOYEES.
+           DISPLAY "RANK | ID    | NAME                    | DEPT        | SALARY"
+           DISPLAY "-----|-------|-------------------------|-------------|--------"
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5 OR WS-I > WS-EMP-COUNT
+               DISPLAY WS-I "    | " WS-EMP-TAB-ID(WS-I) " | "
+                       WS-EMP-TAB-NAME(WS-I) " | "
+                       WS-EMP-TAB-DEPT(WS-I) " | $"
+                       WS-EMP-TAB-SALARY(WS-I)
+           END-PERFORM.
+
+       DEPARTMENT-SUMMARY-ENHANCED.
            DISPLAY " "
            DISPLAY "========== DEPARTMENT SUMMARY =========="
-           DISPLAY "Feature under development."
-           DISPLAY "Will show department-wise salary totals."
+
+           PERFORM GENERATE-DEPT-SUMMARY
+
            DISPLAY "======================================="
            DISPLAY " ".
+
+       GENERATE-DEPT-SUMMARY.
+           MOVE 0 TO WS-TOTAL-EMPLOYEES
+           MOVE 0 TO WS-TOTAL-GROSS
+           MOVE 0 TO WS-DEPT-COUNT
+
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM ACCUMULATE-DEPT-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           MOVE 'N' TO WS-EOF
+
+           DISPLAY "DEPARTMENT           | EMPLOYEES | TOTAL SALARY"
+           DISPLAY "---------------------|-----------|-------------"
+
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               DISPLAY WS-DEPT-NAME(WS-DEPT-IDX) " | "
+                       WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                       "        | $" WS-DEPT-TOTAL-SALARY(WS-DEPT-IDX)
+               ADD WS-DEPT-EMP-COUNT(WS-DEPT-IDX) TO WS-TOTAL-EMPLOYEES
+               ADD WS-DEPT-TOTAL-SALARY(WS-DEPT-IDX) TO WS-TOTAL-GROSS
+           END-PERFORM
+
+           DISPLAY "---------------------------------------------"
+           DISPLAY "GRAND TOTAL          | " WS-TOTAL-EMPLOYEES
+                   "        | $" WS-TOTAL-GROSS.
+
+       ACCUMULATE-DEPT-TOTAL.
+           MOVE 'N' TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-NAME(WS-DEPT-IDX) = EMP-DEPARTMENT
+                   MOVE 'Y' TO WS-DEPT-FOUND
+                   ADD 1 TO WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                   ADD EMP-BASE-SALARY TO WS-DEPT-TOTAL-SALARY(WS-DEPT-IDX)
+               END-IF
+           END-PERFORM
+
+           IF WS-DEPT-FOUND = 'N'
+               IF WS-DEPT-COUNT >= 200
+                   DISPLAY "WARNING: department table limit (200) "
+                           "reached - " EMP-DEPARTMENT
+                           " not included in summary."
+               ELSE
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE EMP-DEPARTMENT TO WS-DEPT-NAME(WS-DEPT-COUNT)
+                   MOVE 1 TO WS-DEPT-EMP-COUNT(WS-DEPT-COUNT)
+                   MOVE EMP-BASE-SALARY
+                       TO WS-DEPT-TOTAL-SALARY(WS-DEPT-COUNT)
+               END-IF
+           END-IF.
+
+       YTD-SUMMARY-REPORT.
+           DISPLAY " "
+           DISPLAY "Enter Year (YYYY): " WITH NO ADVANCING
+           ACCEPT WS-INPUT-YEAR
+
+           MOVE 0 TO WS-YTD-COUNT
+
+           OPEN INPUT PAYROLL-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PAYROLL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF PAY-YEAR = WS-INPUT-YEAR
+                           PERFORM ACCUMULATE-YTD-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PAYROLL-FILE
+           MOVE 'N' TO WS-EOF
+
+           DISPLAY " "
+           DISPLAY "========== YEAR-TO-DATE SUMMARY (" WS-INPUT-YEAR
+                   ") =========="
+           DISPLAY "EMP-ID | YTD GROSS | YTD TAX | YTD NET"
+           DISPLAY "-------|-----------|---------|---------"
+
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+               DISPLAY WS-YTD-EMP-ID(WS-YTD-IDX) " | $"
+                       WS-YTD-GROSS(WS-YTD-IDX) " | $"
+                       WS-YTD-TAX(WS-YTD-IDX) " | $"
+                       WS-YTD-NET(WS-YTD-IDX)
+           END-PERFORM
+
+           DISPLAY "=============================================="
+           DISPLAY " ".
+
+       ACCUMULATE-YTD-TOTAL.
+           MOVE 'N' TO WS-YTD-FOUND
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+               IF WS-YTD-EMP-ID(WS-YTD-IDX) = PAY-EMP-ID
+                   MOVE 'Y' TO WS-YTD-FOUND
+                   ADD PAY-GROSS-SALARY TO WS-YTD-GROSS(WS-YTD-IDX)
+                   ADD PAY-TAX TO WS-YTD-TAX(WS-YTD-IDX)
+                   ADD PAY-NET-SALARY TO WS-YTD-NET(WS-YTD-IDX)
+               END-IF
+           END-PERFORM
+
+           IF WS-YTD-FOUND = 'N'
+               IF WS-YTD-COUNT >= 5000
+                   DISPLAY "WARNING: YTD table limit (5000) reached - "
+                           "employee " PAY-EMP-ID
+                           " not included in summary."
+               ELSE
+                   ADD 1 TO WS-YTD-COUNT
+                   MOVE PAY-EMP-ID TO WS-YTD-EMP-ID(WS-YTD-COUNT)
+                   MOVE PAY-GROSS-SALARY TO WS-YTD-GROSS(WS-YTD-COUNT)
+                   MOVE PAY-TAX TO WS-YTD-TAX(WS-YTD-COUNT)
+                   MOVE PAY-NET-SALARY TO WS-YTD-NET(WS-YTD-COUNT)
+               END-IF
+           END-IF.
+
+       RECONCILE-EMPLOYEES-PAYROLL.
+           DISPLAY " "
+           DISPLAY "Enter Month (MM): " WITH NO ADVANCING
+           ACCEPT WS-INPUT-MONTH
+           DISPLAY "Enter Year (YYYY): " WITH NO ADVANCING
+           ACCEPT WS-INPUT-YEAR
+
+           MOVE 0 TO WS-RECON-COUNT
+           OPEN INPUT PAYROLL-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PAYROLL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF PAY-MONTH = WS-INPUT-MONTH AND
+                          PAY-YEAR = WS-INPUT-YEAR
+                           IF WS-RECON-COUNT >= 5000
+                               DISPLAY "WARNING: reconciliation table "
+                                       "limit (5000) reached - Employee "
+                                       "ID " PAY-EMP-ID
+                                       " not included in reconciliation."
+                           ELSE
+                               ADD 1 TO WS-RECON-COUNT
+                               MOVE PAY-EMP-ID
+                                   TO WS-RECON-EMP-ID(WS-RECON-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PAYROLL-FILE
+           MOVE 'N' TO WS-EOF
+
+           PERFORM LOAD-EMPLOYEES-TO-ARRAY
+
+           DISPLAY " "
+           DISPLAY "===== RECONCILIATION: " WS-INPUT-MONTH "/"
+                   WS-INPUT-YEAR " ====="
+
+           DISPLAY "-- Payroll records with no matching employee --"
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-COUNT
+               MOVE 'N' TO WS-RECON-FOUND
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-EMP-COUNT
+                   IF WS-EMP-TAB-ID(WS-I) = WS-RECON-EMP-ID(WS-RECON-IDX)
+                       MOVE 'Y' TO WS-RECON-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-RECON-FOUND = 'N'
+                   DISPLAY "  Orphaned payroll record - Employee ID "
+                           WS-RECON-EMP-ID(WS-RECON-IDX)
+                           " not found in employee.dat"
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+               DISPLAY "  None found."
+           END-IF
+
+           DISPLAY "-- Employees with no payroll record for "
+                   WS-INPUT-MONTH "/" WS-INPUT-YEAR " --"
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-EMP-COUNT
+               MOVE 'N' TO WS-RECON-FOUND
+               PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                       UNTIL WS-RECON-IDX > WS-RECON-COUNT
+                   IF WS-RECON-EMP-ID(WS-RECON-IDX) = WS-EMP-TAB-ID(WS-I)
+                       MOVE 'Y' TO WS-RECON-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-RECON-FOUND = 'N'
+                   DISPLAY "  Missing payroll record - Employee "
+                           WS-EMP-TAB-ID(WS-I) " " WS-EMP-TAB-NAME(WS-I)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+               DISPLAY "  None found."
+           END-IF
+
+           MOVE 'N' TO WS-FOUND
+           DISPLAY "=================================================="
+           DISPLAY " ".
+
+       EXPORT-TO-CSV.
+           DISPLAY " "
+           DISPLAY "========== EXPORT DATA TO CSV =========="
+           DISPLAY "1. Export Employee Data"
+           DISPLAY "2. Export Payroll Data"
+           DISPLAY "3. Export Monthly Report"
+           DISPLAY "4. Return to Main Menu"
+           DISPLAY "Enter choice (1-4): " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM EXPORT-EMPLOYEE-CSV
+               WHEN 2
+                   PERFORM EXPORT-PAYROLL-CSV
+               WHEN 3
+                   PERFORM EXPORT-MONTHLY-CSV
+               WHEN 4
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+       EXPORT-EMPLOYEE-CSV.
+           OPEN OUTPUT EMPLOYEE-CSV-FILE
+           MOVE "ID,Name,Department,Position,Base_Salary" TO EMPLOYEE-CSV-RECORD
+           WRITE EMPLOYEE-CSV-RECORD
+
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       STRING EMP-ID "," EMP-NAME "," EMP-DEPARTMENT ","
+                              EMP-POSITION "," EMP-BASE-SALARY
+                              DELIMITED BY SIZE INTO EMPLOYEE-CSV-RECORD
+                       WRITE EMPLOYEE-CSV-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE EMPLOYEE-CSV-FILE
+           MOVE 'N' TO WS-EOF
+           DISPLAY "Employee data exported to employee_export.csv".
+
+       EXPORT-PAYROLL-CSV.
+           OPEN OUTPUT PAYROLL-CSV-FILE
+           MOVE "ID,Days,OT_Hours,Bonus,Deductions,Tax,Gross,Net,Month,Year"
+                TO PAYROLL-CSV-RECORD
+           WRITE PAYROLL-CSV-RECORD
+
+           OPEN INPUT PAYROLL-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PAYROLL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       STRING PAY-EMP-ID "," PAY-DAYS-WORKED ","
+                              PAY-OVERTIME-HOURS "," PAY-BONUS ","
+                              PAY-DEDUCTIONS "," PAY-TAX ","
+                              PAY-GROSS-SALARY "," PAY-NET-SALARY ","
+                              PAY-MONTH "," PAY-YEAR
+                              DELIMITED BY SIZE INTO PAYROLL-CSV-RECORD
+                       WRITE PAYROLL-CSV-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE PAYROLL-FILE
+           CLOSE PAYROLL-CSV-FILE
+           MOVE 'N' TO WS-EOF
+           DISPLAY "Payroll data exported to payroll_export.csv".
+
+       EXPORT-MONTHLY-CSV.
+           DISPLAY " "
+           DISPLAY "Enter Month (MM): " WITH NO ADVANCING
+           ACCEPT WS-INPUT-MONTH
+           DISPLAY "Enter Year (YYYY): " WITH NO ADVANCING
+           ACCEPT WS-INPUT-YEAR
+
+           STRING "monthly_report_" WS-INPUT-MONTH WS-INPUT-YEAR ".csv"
+                  DELIMITED BY SIZE INTO WS-MONTHLY-CSV-FILENAME
+
+           MOVE 0 TO WS-TOTAL-EMPLOYEES
+           MOVE 0 TO WS-TOTAL-GROSS
+           MOVE 0 TO WS-TOTAL-NET
+
+           OPEN OUTPUT MONTHLY-CSV-FILE
+           MOVE "ID,Days,OT_Hours,Bonus,Deductions,Tax,Gross,Net,Month,Year"
+                TO MONTHLY-CSV-RECORD
+           WRITE MONTHLY-CSV-RECORD
+
+           OPEN INPUT PAYROLL-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PAYROLL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF PAY-MONTH = WS-INPUT-MONTH AND
+                          PAY-YEAR = WS-INPUT-YEAR
+                           STRING PAY-EMP-ID "," PAY-DAYS-WORKED ","
+                                  PAY-OVERTIME-HOURS "," PAY-BONUS ","
+                                  PAY-DEDUCTIONS "," PAY-TAX ","
+                                  PAY-GROSS-SALARY "," PAY-NET-SALARY ","
+                                  PAY-MONTH "," PAY-YEAR
+                                  DELIMITED BY SIZE INTO MONTHLY-CSV-RECORD
+                           WRITE MONTHLY-CSV-RECORD
+                           ADD 1 TO WS-TOTAL-EMPLOYEES
+                           ADD PAY-GROSS-SALARY TO WS-TOTAL-GROSS
+                           ADD PAY-NET-SALARY TO WS-TOTAL-NET
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PAYROLL-FILE
+
+           MOVE SPACES TO MONTHLY-CSV-RECORD
+           WRITE MONTHLY-CSV-RECORD
+           STRING "Totals,,,,,," WS-TOTAL-GROSS "," WS-TOTAL-NET ","
+                  WS-INPUT-MONTH "," WS-INPUT-YEAR
+                  DELIMITED BY SIZE INTO MONTHLY-CSV-RECORD
+           WRITE MONTHLY-CSV-RECORD
+           MOVE SPACES TO MONTHLY-CSV-RECORD
+           STRING "Employee_Count," WS-TOTAL-EMPLOYEES
+                  DELIMITED BY SIZE INTO MONTHLY-CSV-RECORD
+           WRITE MONTHLY-CSV-RECORD
+
+           CLOSE MONTHLY-CSV-FILE
+           MOVE 'N' TO WS-EOF
+           DISPLAY "Monthly report exported to "
+                   WS-MONTHLY-CSV-FILENAME.
